@@ -1,75 +1,1681 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOLCMP.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CONFIG-FILE ASSIGN TO "config.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT INPUT-FILE ASSIGN TO "src/input.cob"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT OUTPUT-FILE ASSIGN TO "src/obfuscated_output.cob"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CONFIG-FILE.
-       01 CONFIG-RECORD PIC X(80).
-
-       FD INPUT-FILE.
-       01 INPUT-LINE PIC X(80).
-
-       FD OUTPUT-FILE.
-       01 OUTPUT-LINE PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       01 WS-EOF PIC X VALUE 'N'.
-       01 WS-VAR-COUNTER PIC 9999 VALUE 1000.
-       01 WS-NEW-VAR-NAME PIC X(10).
-       01 WS-TMP PIC X(80).
-       01 WS-FOUND PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
-
-           PERFORM READ-AND-OBFUSCATE-LOOP
-
-           CLOSE INPUT-FILE
-           CLOSE OUTPUT-FILE
-           STOP RUN.
-
-       READ-AND-OBFUSCATE-LOOP.
-           READ INPUT-FILE
-               AT END MOVE 'Y' TO WS-EOF
-           NOT AT END
-               PERFORM PROCESS-LINE
-               GO TO READ-AND-OBFUSCATE-LOOP.
-
-       PROCESS-LINE.
-           MOVE INPUT-LINE TO WS-TMP
-
-           IF INPUT-LINE(1:1) = '0' AND INPUT-LINE(3:3) = 'PIC'
-               PERFORM GENERATE-NEW-VAR-NAME
-               PERFORM REPLACE-VAR-NAME-IN-LINE
-           END-IF
-
-           STRING WS-TMP DELIMITED BY SPACE
-                  '      *> Obfuscated by COBOLcmp'
-                  INTO OUTPUT-LINE
-           END-STRING
-
-           WRITE OUTPUT-LINE.
-
-       GENERATE-NEW-VAR-NAME.
-           MOVE 'VAR' TO WS-NEW-VAR-NAME(1:4)
-           MOVE WS-VAR-COUNTER TO WS-NEW-VAR-NAME(5:4)
-           ADD 1 TO WS-VAR-COUNTER.
-
-       REPLACE-VAR-NAME-IN-LINE.
-           MOVE WS-NEW-VAR-NAME TO WS-TMP(1:8).
-
-       END PROGRAM COBOLCMP.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOLCMP.
+       AUTHOR. D-SECURITY-TOOLS-GROUP.
+       INSTALLATION. DATA-SECURITY-GROUP.
+       DATE-WRITTEN. 03/14/2019.
+       DATE-COMPILED.
+      *----------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------
+      *  03/14/2019  JRH  ORIGINAL PROGRAM - STRIPS 01-LEVEL DATA
+      *                   NAMES FOUND IN COLUMN 1 AND REPLACES
+      *                   THEM WITH GENERATED VARNNNN NAMES.
+      *  06/02/2021  LMT  SYMBOL TABLE ADDED SO A RENAMED FIELD IS
+      *                   REPLACED EVERYWHERE IT IS REFERENCED, NOT
+      *                   ONLY ON ITS DECLARATION LINE.
+      *  06/02/2021  LMT  CONFIG.DAT IS NOW READ ON STARTUP TO DRIVE
+      *                   THE STARTING COUNTER, THE NAME PREFIX, AND
+      *                   A LIST OF NAMES TO LEAVE ALONE.
+      *  09/11/2021  LMT  ADDED MANIFEST-DRIVEN BATCH MODE SO MANY
+      *                   MEMBERS CAN BE REDACTED IN ONE RUN.
+      *  09/11/2021  LMT  COPY MEMBERS ARE NOW EXPANDED AND SCANNED
+      *                   ALONG WITH THE REST OF THE SOURCE.
+      *  01/20/2022  LMT  PARAGRAPH NAMES ARE NOW OBFUSCATED ALONG
+      *                   WITH DATA NAMES; PERFORM/GO TO TARGETS ARE
+      *                   REWRITTEN TO MATCH.
+      *  01/20/2022  LMT  ADDED THE CROSSREF-REPORT AUDIT FILE.
+      *  04/08/2022  LMT  ADDED CHECKPOINT/RESTART SUPPORT FOR LARGE
+      *                   MEMBERS.
+      *  04/08/2022  LMT  WIDENED THE DATA-ITEM SCAN TO CATCH ANY
+      *                   LEVEL NUMBER WITH A PIC CLAUSE, NOT JUST
+      *                   01-LEVELS IN COLUMN 1.
+      *  04/08/2022  LMT  TRAILER COMMENT NOW ONLY STAMPED ON CHANGED
+      *                   LINES; ADDED END-OF-RUN SUMMARY.
+      *  04/08/2022  LMT  WIDENED WS-VAR-COUNTER AND ADDED A HARD
+      *                   STOP WHEN IT WOULD WRAP AROUND.
+      *----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO "config.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+
+           SELECT MANIFEST-FILE ASSIGN TO "manifest.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-STATUS.
+
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
+           SELECT CROSSREF-FILE ASSIGN TO DYNAMIC WS-CROSSREF-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CROSSREF-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT-STATUS.
+
+           SELECT COPYBOOK-FILE ASSIGN TO DYNAMIC WS-COPYBOOK-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COPYBOOK-STATUS.
+
+           SELECT NESTED-COPYBOOK-FILE ASSIGN TO DYNAMIC
+                   WS-NESTED-COPYBOOK-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NESTED-COPYBOOK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD PIC X(80).
+
+       FD  MANIFEST-FILE.
+       01  MANIFEST-RECORD PIC X(80).
+
+       FD  INPUT-FILE.
+       01  INPUT-LINE PIC X(80).
+
+       FD  OUTPUT-FILE.
+       01  OUTPUT-LINE PIC X(80).
+
+       FD  CROSSREF-FILE.
+       01  CROSSREF-LINE PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE PIC X(80).
+
+       FD  COPYBOOK-FILE.
+       01  COPYBOOK-LINE PIC X(80).
+
+       FD  NESTED-COPYBOOK-FILE.
+       01  NESTED-COPYBOOK-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------
+      * SWITCHES
+      *----------------------------------------------------------
+       01  WS-EOF PIC X VALUE 'N'.
+           88  WS-EOF-YES VALUE 'Y'.
+
+       01  WS-CONFIG-EOF PIC X VALUE 'N'.
+           88  WS-CONFIG-EOF-YES VALUE 'Y'.
+
+       01  WS-MANIFEST-EOF PIC X VALUE 'N'.
+           88  WS-MANIFEST-EOF-YES VALUE 'Y'.
+
+       01  WS-COPYBOOK-EOF PIC X VALUE 'N'.
+           88  WS-COPYBOOK-EOF-YES VALUE 'Y'.
+
+       01  WS-NESTED-COPYBOOK-EOF PIC X VALUE 'N'.
+           88  WS-NESTED-COPYBOOK-EOF-YES VALUE 'Y'.
+
+       01  WS-BATCH-MODE-SW PIC X VALUE 'N'.
+           88  WS-BATCH-MODE VALUE 'Y'.
+
+       01  WS-FOUND-SW PIC X VALUE 'N'.
+           88  WS-FOUND VALUE 'Y'.
+
+       01  WS-IN-PROCEDURE-DIV-SW PIC X VALUE 'N'.
+           88  WS-IN-PROCEDURE-DIV VALUE 'Y'.
+
+       01  WS-LINE-CHANGED-SW PIC X VALUE 'N'.
+           88  WS-LINE-CHANGED VALUE 'Y'.
+
+       01  WS-CKPT-FOUND-SW PIC X VALUE 'N'.
+           88  WS-CKPT-FOUND VALUE 'Y'.
+
+       01  WS-SUB-WORD-BOUND-SW PIC X VALUE 'Y'.
+           88  WS-SUB-ENFORCE-BOUNDARY VALUE 'Y'.
+
+       01  WS-KEYWORD-FOUND-SW PIC X VALUE 'N'.
+           88  WS-KEYWORD-FOUND VALUE 'Y'.
+
+       01  WS-MEMBER-ABORT-SW PIC X VALUE 'N'.
+           88  WS-MEMBER-ABORT VALUE 'Y'.
+
+       01  WS-IN-LITERAL-SW PIC X VALUE 'N'.
+           88  WS-IN-LITERAL VALUE 'Y'.
+
+      *----------------------------------------------------------
+      * FILE STATUS CODES
+      *----------------------------------------------------------
+       01  WS-CONFIG-STATUS PIC XX.
+       01  WS-MANIFEST-STATUS PIC XX.
+       01  WS-INPUT-STATUS PIC XX.
+       01  WS-OUTPUT-STATUS PIC XX.
+       01  WS-CROSSREF-STATUS PIC XX.
+       01  WS-CHECKPT-STATUS PIC XX.
+       01  WS-COPYBOOK-STATUS PIC XX.
+       01  WS-NESTED-COPYBOOK-STATUS PIC XX.
+
+      *----------------------------------------------------------
+      * DYNAMIC FILE PATHS - SET AT RUN TIME SO THE SAME SELECT
+      * CLAUSES SERVE THE SINGLE-MEMBER RUN AND EVERY MANIFEST ENTRY
+      *----------------------------------------------------------
+       01  WS-INPUT-PATH PIC X(80).
+       01  WS-OUTPUT-PATH PIC X(80).
+       01  WS-CROSSREF-PATH PIC X(80).
+       01  WS-CHECKPT-PATH PIC X(80).
+       01  WS-COPYBOOK-PATH PIC X(80).
+       01  WS-NESTED-COPYBOOK-PATH PIC X(80).
+       01  WS-SOURCE-BASENAME PIC X(40).
+
+      *----------------------------------------------------------
+      * CONFIGURATION SETTINGS READ FROM CONFIG.DAT
+      *----------------------------------------------------------
+       01  WS-CFG-VAR-START PIC 9(6) VALUE 001000.
+       01  WS-CFG-PREFIX PIC X(10) VALUE 'VAR'.
+       01  WS-CFG-COPYLIB PIC X(60) VALUE 'copybooks/'.
+       01  WS-CFG-KEY PIC X(20).
+       01  WS-CFG-VALUE PIC X(60).
+       01  WS-CFG-EXCLUDE-COUNT PIC 9(4) COMP VALUE 0.
+       01  WS-CFG-EXCLUDE-TABLE.
+           05  WS-CFG-EXCLUDE-ENTRY PIC X(30)
+                   OCCURS 100 TIMES
+                   INDEXED BY WS-CFG-EXCL-IDX.
+
+      *----------------------------------------------------------
+      * NAME GENERATION AND COLLISION GUARD
+      *----------------------------------------------------------
+       01  WS-VAR-COUNTER PIC 9(6) VALUE 001000.
+           88  WS-VAR-COUNTER-MAXED VALUE 999999.
+       01  WS-PARA-COUNTER PIC 9(6) VALUE 000500.
+           88  WS-PARA-COUNTER-MAXED VALUE 999999.
+       01  WS-NEW-VAR-NAME PIC X(20).
+       01  WS-TMP PIC X(80).
+
+      *----------------------------------------------------------
+      * GENERIC TEXT-SUBSTITUTION WORK FIELDS - USED BOTH FOR
+      * SYMBOL TABLE SUBSTITUTION AND FOR COPY ... REPLACING
+      *----------------------------------------------------------
+       01  WS-SUB-OLD-NAME PIC X(30).
+       01  WS-SUB-NEW-NAME PIC X(20).
+
+      *----------------------------------------------------------
+      * COPY ... REPLACING PSEUDO-TEXT PAIRS - A STATEMENT MAY
+      * CARRY SEVERAL ==OLD== BY ==NEW== PAIRS, SO THESE ARE HELD
+      * IN A SMALL TABLE RATHER THAN A SINGLE PAIR OF FIELDS.
+      *----------------------------------------------------------
+       01  WS-REPL-COUNT PIC 9(2) COMP VALUE 0.
+       01  WS-REPL-TABLE.
+           05  WS-REPL-ENTRY
+                   OCCURS 10 TIMES
+                   INDEXED BY WS-REPL-IDX.
+               10  WS-REPL-OLD PIC X(30).
+               10  WS-REPL-NEW PIC X(20).
+
+      *----------------------------------------------------------
+      * SAVE AREA FOR THE ENCLOSING COPYBOOK'S OWN REPLACING TABLE
+      * WHILE A COPY NESTED INSIDE IT IS BEING EXPANDED - THE INNER
+      * COPY'S REPLACING (IF ANY) USES WS-REPL-COUNT/WS-REPL-TABLE
+      * WHILE ITS OWN LINES ARE BEING READ, SO THE OUTER VALUES HAVE
+      * TO BE PUT BACK BEFORE READ-COPYBOOK-LOOP RESUMES.
+      *----------------------------------------------------------
+       01  WS-REPL-COUNT-SAVE PIC 9(2) COMP VALUE 0.
+       01  WS-REPL-TABLE-SAVE.
+           05  WS-REPL-ENTRY-SAVE
+                   OCCURS 10 TIMES
+                   INDEXED BY WS-REPL-SAVE-IDX.
+               10  WS-REPL-OLD-SAVE PIC X(30).
+               10  WS-REPL-NEW-SAVE PIC X(20).
+
+      *----------------------------------------------------------
+      * SYMBOL TABLE - OLD NAME TO GENERATED NAME
+      *----------------------------------------------------------
+       01  WS-SYMBOL-COUNT PIC 9(5) COMP VALUE 0.
+       01  WS-SYMBOL-TABLE.
+           05  WS-SYMBOL-ENTRY
+                   OCCURS 20000 TIMES
+                   INDEXED BY WS-SYM-IDX.
+               10  WS-SYM-OLD-NAME PIC X(30).
+               10  WS-SYM-NEW-NAME PIC X(20).
+               10  WS-SYM-LINE-NO PIC 9(6).
+               10  WS-SYM-KIND PIC X.
+                   88  WS-SYM-KIND-DATA VALUE 'D'.
+                   88  WS-SYM-KIND-PARA VALUE 'P'.
+
+      *----------------------------------------------------------
+      * IN-MEMORY SOURCE BUFFER - HOLDS THE MEMBER AFTER COPY
+      * EXPANSION SO IT CAN BE SCANNED AND REWRITTEN AS A WHOLE
+      *----------------------------------------------------------
+       01  WS-LINE-COUNT PIC 9(5) COMP VALUE 0.
+       01  WS-SOURCE-TABLE.
+           05  WS-SOURCE-LINE
+                   PIC X(80)
+                   OCCURS 20000 TIMES
+                   INDEXED BY WS-SRC-IDX.
+
+      *----------------------------------------------------------
+      * ORIGINAL SOURCE LINE NUMBER FOR EACH WS-SOURCE-TABLE ENTRY -
+      * TRACKS THE LINE NUMBER IN THE MEMBER AS IT ACTUALLY SITS ON
+      * DISK, NOT THE POSITION IN THIS POST-COPY-EXPANSION BUFFER,
+      * SO THE CROSSREF REPORT CAN POINT BACK AT A LINE THE VENDOR
+      * OR COMPLIANCE CAN ACTUALLY FIND WHEN A COPY STATEMENT HAS
+      * SPLICED EXTRA LINES IN.  EVERY LINE PULLED IN FROM A COPYBOOK
+      * (INCLUDING ONE NESTED INSIDE ANOTHER) CARRIES THE LINE NUMBER
+      * OF THE COPY STATEMENT THAT PULLED IT IN.
+      *----------------------------------------------------------
+       01  WS-SOURCE-ORIG-LINE-TABLE.
+           05  WS-SOURCE-ORIG-LINE
+                   PIC 9(7) COMP
+                   OCCURS 20000 TIMES.
+
+      *----------------------------------------------------------
+      * LINE-SCANNING WORK FIELDS
+      *----------------------------------------------------------
+       01  WS-WORK-LINE PIC X(80).
+       01  WS-TRIM-LINE PIC X(80).
+       01  WS-FIELD-NAME PIC X(30).
+       01  WS-NESTED-FIELD-NAME PIC X(30).
+       01  WS-PARA-NAME PIC X(30).
+       01  WS-REPL-LINE PIC X(80).
+       01  WS-SCAN-PTR PIC 9(4) COMP.
+       01  WS-TRIM-PTR PIC 9(4) COMP.
+       01  WS-WORD-START PIC 9(4) COMP.
+       01  WS-WORD-END PIC 9(4) COMP.
+       01  WS-LAST-SLASH-POS PIC 9(4) COMP.
+       01  WS-DOT-POS PIC 9(4) COMP.
+       01  WS-LINE-LEN PIC 9(4) COMP.
+       01  WS-NAME-LEN PIC 9(4) COMP.
+       01  WS-I PIC 9(5) COMP.
+       01  WS-J PIC 9(5) COMP.
+       01  WS-K PIC 9(5) COMP.
+       01  WS-PREV-CH PIC X.
+       01  WS-NEXT-CH PIC X.
+       01  WS-QUOTE-OPEN-CH PIC X.
+       01  WS-QUOTE-SCAN-PTR PIC 9(4) COMP.
+
+      *----------------------------------------------------------
+      * RUN STATISTICS AND DISPLAY FIELDS
+      *----------------------------------------------------------
+       01  WS-LINES-READ-COUNT PIC 9(7) COMP VALUE 0.
+       01  WS-VARS-RENAMED-COUNT PIC 9(7) COMP VALUE 0.
+       01  WS-DISPLAY-COUNT PIC ZZZZZZ9.
+       01  WS-DISPLAY-COUNT-2 PIC ZZZZZZ9.
+       01  WS-SUMMARY-LINE PIC X(80).
+
+      *----------------------------------------------------------
+      * CHECKPOINT FIELDS
+      *----------------------------------------------------------
+       01  WS-CKPT-LINE-NO PIC 9(7) COMP VALUE 0.
+       01  WS-CKPT-VAR-COUNTER PIC 9(6) COMP VALUE 0.
+       01  WS-CKPT-RECORD.
+           05  WS-CKPT-LINE-TEXT PIC 9(7).
+           05  FILLER PIC X VALUE SPACE.
+           05  WS-CKPT-COUNTER-TEXT PIC 9(6).
+
+       PROCEDURE DIVISION.
+      *============================================================
+      * MAIN-LOGIC - ENTRY POINT.  LOADS CONFIGURATION, DECIDES
+      * WHETHER THIS IS A SINGLE-MEMBER RUN OR A MANIFEST-DRIVEN
+      * BATCH RUN, AND DRIVES THE OBFUSCATION OF EACH MEMBER.
+      *============================================================
+       MAIN-LOGIC.
+           PERFORM LOAD-CONFIGURATION THRU LOAD-CONFIGURATION-EXIT
+           PERFORM DETERMINE-RUN-MODE
+           IF WS-BATCH-MODE
+               PERFORM PROCESS-MANIFEST-LOOP
+           ELSE
+               MOVE "src/input.cob" TO WS-INPUT-PATH
+               MOVE "src/obfuscated_output.cob" TO WS-OUTPUT-PATH
+               MOVE "src/crossref_report.txt" TO WS-CROSSREF-PATH
+               MOVE "src/checkpoint.dat" TO WS-CHECKPT-PATH
+               PERFORM PROCESS-ONE-MEMBER THRU PROCESS-ONE-MEMBER-EXIT
+           END-IF
+           STOP RUN.
+
+      *----------------------------------------------------------
+      * LOAD-CONFIGURATION.  READS CONFIG.DAT, IF
+      * PRESENT, AND OVERRIDES THE BUILT-IN DEFAULTS FOR THE
+      * STARTING COUNTER, THE NAME PREFIX, THE COPYBOOK LIBRARY
+      * PATH, AND THE LIST OF NAMES TO LEAVE UNTOUCHED.  WHEN
+      * CONFIG.DAT IS ABSENT THE COMPILED-IN DEFAULTS APPLY.
+      *----------------------------------------------------------
+       LOAD-CONFIGURATION.
+           OPEN INPUT CONFIG-FILE
+           IF WS-CONFIG-STATUS NOT = '00'
+               GO TO LOAD-CONFIGURATION-EXIT
+           END-IF
+           PERFORM READ-CONFIG-LOOP THRU READ-CONFIG-LOOP-EXIT
+           CLOSE CONFIG-FILE
+           MOVE WS-CFG-VAR-START TO WS-VAR-COUNTER.
+       LOAD-CONFIGURATION-EXIT.
+           EXIT.
+
+       READ-CONFIG-LOOP.
+           READ CONFIG-FILE
+               AT END
+                   MOVE 'Y' TO WS-CONFIG-EOF
+                   GO TO READ-CONFIG-LOOP-EXIT
+           NOT AT END
+               IF CONFIG-RECORD NOT = SPACES
+                   PERFORM PARSE-CONFIG-RECORD
+               END-IF
+           END-READ
+           GO TO READ-CONFIG-LOOP.
+       READ-CONFIG-LOOP-EXIT.
+           EXIT.
+
+       PARSE-CONFIG-RECORD.
+           MOVE SPACES TO WS-CFG-KEY WS-CFG-VALUE
+           UNSTRING CONFIG-RECORD DELIMITED BY '='
+               INTO WS-CFG-KEY WS-CFG-VALUE
+           END-UNSTRING
+           EVALUATE TRUE
+               WHEN WS-CFG-KEY(1:8) = 'VARSTART'
+                   MOVE WS-CFG-VALUE(1:6) TO WS-CFG-VAR-START
+               WHEN WS-CFG-KEY(1:6) = 'PREFIX'
+                   MOVE WS-CFG-VALUE TO WS-CFG-PREFIX
+               WHEN WS-CFG-KEY(1:7) = 'COPYLIB'
+                   MOVE WS-CFG-VALUE TO WS-CFG-COPYLIB
+               WHEN WS-CFG-KEY(1:7) = 'EXCLUDE'
+                   IF WS-CFG-EXCLUDE-COUNT < 100
+                       ADD 1 TO WS-CFG-EXCLUDE-COUNT
+                       MOVE WS-CFG-VALUE
+                           TO WS-CFG-EXCLUDE-ENTRY(WS-CFG-EXCLUDE-COUNT)
+                   ELSE
+                       DISPLAY 'COBOLCMP: EXCLUDE TABLE FULL AT 100 '
+                           'ENTRIES - CONFIG.DAT ENTRY IGNORED'
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------
+      * DETERMINE-RUN-MODE.  MANIFEST.DAT, IF IT
+      * CAN BE OPENED, SWITCHES COBOLCMP INTO BATCH MODE; OTHERWISE
+      * THE PROGRAM FALLS BACK TO THE ORIGINAL SINGLE-MEMBER RUN.
+      *----------------------------------------------------------
+       DETERMINE-RUN-MODE.
+           OPEN INPUT MANIFEST-FILE
+           IF WS-MANIFEST-STATUS = '00'
+               MOVE 'Y' TO WS-BATCH-MODE-SW
+               CLOSE MANIFEST-FILE
+           ELSE
+               MOVE 'N' TO WS-BATCH-MODE-SW
+           END-IF.
+
+      *----------------------------------------------------------
+      * PROCESS-MANIFEST-LOOP.  ONE SOURCE PATH PER
+      * MANIFEST-RECORD; EACH IS REDACTED INTO ITS OWN OUTPUT
+      * MEMBER WITHOUT A SEPARATE INVOCATION OF COBOLCMP.
+      *----------------------------------------------------------
+       PROCESS-MANIFEST-LOOP.
+           OPEN INPUT MANIFEST-FILE
+           PERFORM READ-MANIFEST-LOOP THRU READ-MANIFEST-LOOP-EXIT
+           CLOSE MANIFEST-FILE.
+
+       READ-MANIFEST-LOOP.
+           READ MANIFEST-FILE
+               AT END
+                   MOVE 'Y' TO WS-MANIFEST-EOF
+                   GO TO READ-MANIFEST-LOOP-EXIT
+           NOT AT END
+               IF MANIFEST-RECORD NOT = SPACES
+                   MOVE MANIFEST-RECORD TO WS-INPUT-PATH
+                   PERFORM DERIVE-MEMBER-PATHS
+                   PERFORM PROCESS-ONE-MEMBER
+                       THRU PROCESS-ONE-MEMBER-EXIT
+               END-IF
+           END-READ
+           GO TO READ-MANIFEST-LOOP.
+       READ-MANIFEST-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * DERIVE-MEMBER-PATHS.  BUILDS THE OUTPUT,
+      * CROSSREF, AND CHECKPOINT FILE NAMES FOR ONE MANIFEST ENTRY
+      * FROM ITS SOURCE PATH, E.G. "src/payroll.cob" BECOMES
+      * "src/payroll_obfuscated_output.cob" AND SO ON.
+      *----------------------------------------------------------
+       DERIVE-MEMBER-PATHS.
+           PERFORM FIND-BASENAME
+           MOVE SPACES TO WS-OUTPUT-PATH
+           STRING "src/" DELIMITED BY SIZE
+                   WS-SOURCE-BASENAME DELIMITED BY SPACE
+                   "_obfuscated_output.cob" DELIMITED BY SIZE
+                   INTO WS-OUTPUT-PATH
+           END-STRING
+           MOVE SPACES TO WS-CROSSREF-PATH
+           STRING "src/" DELIMITED BY SIZE
+                   WS-SOURCE-BASENAME DELIMITED BY SPACE
+                   "_crossref_report.txt" DELIMITED BY SIZE
+                   INTO WS-CROSSREF-PATH
+           END-STRING
+           MOVE SPACES TO WS-CHECKPT-PATH
+           STRING "src/" DELIMITED BY SIZE
+                   WS-SOURCE-BASENAME DELIMITED BY SPACE
+                   "_checkpoint.dat" DELIMITED BY SIZE
+                   INTO WS-CHECKPT-PATH
+           END-STRING.
+
+      *----------------------------------------------------------
+      * FIND-BASENAME - STRIPS ANY DIRECTORY PREFIX AND THE FINAL
+      * ".xxx" EXTENSION OFF OF WS-INPUT-PATH, LEAVING THE BARE
+      * MEMBER NAME IN WS-SOURCE-BASENAME.
+      *----------------------------------------------------------
+       FIND-BASENAME.
+           MOVE 0 TO WS-LAST-SLASH-POS
+           MOVE 1 TO WS-I
+           PERFORM SCAN-FOR-SLASH-LOOP THRU SCAN-FOR-SLASH-LOOP-EXIT
+           COMPUTE WS-WORD-START = WS-LAST-SLASH-POS + 1
+           MOVE 0 TO WS-DOT-POS
+           MOVE WS-WORD-START TO WS-I
+           PERFORM SCAN-FOR-DOT-LOOP THRU SCAN-FOR-DOT-LOOP-EXIT
+           IF WS-DOT-POS > 0
+               COMPUTE WS-NAME-LEN = WS-DOT-POS - WS-WORD-START
+           ELSE
+               MOVE 0 TO WS-LINE-LEN
+               INSPECT WS-INPUT-PATH
+                   TALLYING WS-LINE-LEN FOR CHARACTERS
+                       BEFORE INITIAL SPACE
+               COMPUTE WS-NAME-LEN = WS-LINE-LEN - WS-WORD-START + 1
+           END-IF
+           MOVE SPACES TO WS-SOURCE-BASENAME
+           MOVE WS-INPUT-PATH(WS-WORD-START:WS-NAME-LEN)
+               TO WS-SOURCE-BASENAME.
+
+       SCAN-FOR-SLASH-LOOP.
+           IF WS-I > 80
+               GO TO SCAN-FOR-SLASH-LOOP-EXIT
+           END-IF
+           IF WS-INPUT-PATH(WS-I:1) = '/'
+               MOVE WS-I TO WS-LAST-SLASH-POS
+           END-IF
+           ADD 1 TO WS-I
+           GO TO SCAN-FOR-SLASH-LOOP.
+       SCAN-FOR-SLASH-LOOP-EXIT.
+           EXIT.
+
+       SCAN-FOR-DOT-LOOP.
+           IF WS-I > 80
+               GO TO SCAN-FOR-DOT-LOOP-EXIT
+           END-IF
+           IF WS-INPUT-PATH(WS-I:1) = SPACE
+               GO TO SCAN-FOR-DOT-LOOP-EXIT
+           END-IF
+           IF WS-INPUT-PATH(WS-I:1) = '.'
+               MOVE WS-I TO WS-DOT-POS
+           END-IF
+           ADD 1 TO WS-I
+           GO TO SCAN-FOR-DOT-LOOP.
+       SCAN-FOR-DOT-LOOP-EXIT.
+           EXIT.
+
+      *============================================================
+      * PROCESS-ONE-MEMBER - OBFUSCATES A SINGLE SOURCE MEMBER FROM
+      * WS-INPUT-PATH INTO WS-OUTPUT-PATH.  THIS IS THE PIPELINE
+      * COMMON TO BOTH THE LEGACY SINGLE-FILE RUN AND EACH ENTRY OF
+      * A MANIFEST-DRIVEN BATCH RUN.
+      *============================================================
+       PROCESS-ONE-MEMBER.
+           MOVE 0 TO WS-LINE-COUNT
+                     WS-SYMBOL-COUNT
+                     WS-LINES-READ-COUNT
+                     WS-VARS-RENAMED-COUNT
+           MOVE 'N' TO WS-EOF WS-IN-PROCEDURE-DIV-SW WS-MEMBER-ABORT-SW
+           PERFORM LOAD-CHECKPOINT THRU LOAD-CHECKPOINT-EXIT
+           PERFORM LOAD-SOURCE-MEMBER THRU LOAD-SOURCE-MEMBER-EXIT
+           PERFORM BUILD-SYMBOL-TABLE
+           IF WS-MEMBER-ABORT
+               GO TO PROCESS-ONE-MEMBER-EXIT
+           END-IF
+           PERFORM WRITE-OBFUSCATED-OUTPUT
+               THRU WRITE-OBFUSCATED-OUTPUT-EXIT
+           PERFORM WRITE-CROSSREF-REPORT THRU WRITE-CROSSREF-REPORT-EXIT
+           PERFORM DISPLAY-RUN-SUMMARY.
+       PROCESS-ONE-MEMBER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * LOAD-CHECKPOINT.  IF A CHECKPOINT LEFT OVER
+      * FROM AN INTERRUPTED RUN EXISTS FOR THIS MEMBER, RESTORE THE
+      * LINE NUMBER ALREADY WRITTEN SO WRITE-OUTPUT-LOOP DOES NOT
+      * DUPLICATE IT.  WS-VAR-COUNTER IS DELIBERATELY LEFT AT THE
+      * VALUE LOAD-CONFIGURATION SET IT TO - THE SYMBOL TABLE IS
+      * ALWAYS REBUILT FROM THE START OF THE MEMBER, SO A RESUMED
+      * RUN ASSIGNS THE SAME GENERATED NAMES TO THE SAME FIELDS AS
+      * THE RUN IT IS CONTINUING ONLY IF THE COUNTER STARTS FROM
+      * THE SAME PLACE.
+      *----------------------------------------------------------
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-LINE-NO
+           MOVE 'N' TO WS-CKPT-FOUND-SW
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPT-STATUS NOT = '00'
+               GO TO LOAD-CHECKPOINT-EXIT
+           END-IF
+           READ CHECKPOINT-FILE
+               AT END CONTINUE
+               NOT AT END
+                   MOVE CHECKPOINT-LINE TO WS-CKPT-RECORD
+                   MOVE WS-CKPT-LINE-TEXT TO WS-CKPT-LINE-NO
+                   MOVE WS-CKPT-COUNTER-TEXT TO WS-CKPT-VAR-COUNTER
+                   IF WS-CKPT-LINE-NO > 0
+                       MOVE 'Y' TO WS-CKPT-FOUND-SW
+                   END-IF
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+       LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * WRITE-CHECKPOINT.  CALLED PERIODICALLY FROM
+      * THE OUTPUT LOOP TO RECORD HOW FAR THE RUN HAS GOTTEN.
+      *----------------------------------------------------------
+       WRITE-CHECKPOINT.
+           MOVE WS-I TO WS-CKPT-LINE-TEXT
+           MOVE WS-VAR-COUNTER TO WS-CKPT-COUNTER-TEXT
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPT-STATUS NOT = '00'
+               DISPLAY 'COBOLCMP: UNABLE TO OPEN ' WS-CHECKPT-PATH
+                   ' - STATUS ' WS-CHECKPT-STATUS
+                   ' - CHECKPOINT SKIPPED'
+               GO TO WRITE-CHECKPOINT-EXIT
+           END-IF
+           MOVE WS-CKPT-RECORD TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+       WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CLEAR-CHECKPOINT - CALLED AFTER A MEMBER COMPLETES NORMALLY
+      * SO THE NEXT FULL RUN AGAINST THIS MEMBER DOES NOT SKIP
+      * LINES THAT BELONG TO A DIFFERENT SOURCE VERSION.
+      *----------------------------------------------------------
+       CLEAR-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-LINE-TEXT WS-CKPT-COUNTER-TEXT
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPT-STATUS NOT = '00'
+               DISPLAY 'COBOLCMP: UNABLE TO OPEN ' WS-CHECKPT-PATH
+                   ' - STATUS ' WS-CHECKPT-STATUS
+                   ' - CHECKPOINT NOT CLEARED'
+               GO TO CLEAR-CHECKPOINT-EXIT
+           END-IF
+           MOVE WS-CKPT-RECORD TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+       CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *============================================================
+      * LOAD-SOURCE-MEMBER.  READS INPUT-FILE INTO
+      * WS-SOURCE-TABLE, EXPANDING ANY COPY STATEMENT IN PLACE BY
+      * SPLICING IN THE COPYBOOK'S LINES SO THE OBFUSCATION PASSES
+      * SEE THE FULL EXPANDED TEXT.  IF THE MEMBER CANNOT BE OPENED
+      * THE BUFFER IS LEFT EMPTY AND THE REST OF THE PIPELINE JUST
+      * PRODUCES AN EMPTY MEMBER RATHER THAN HANGING ON A READ OF A
+      * FILE THAT NEVER OPENED - IMPORTANT WHEN ONE BAD ENTRY IN A
+      * MANIFEST SHOULD NOT STALL THE WHOLE BATCH.
+      *============================================================
+       LOAD-SOURCE-MEMBER.
+           OPEN INPUT INPUT-FILE
+           IF WS-INPUT-STATUS NOT = '00'
+               DISPLAY 'COBOLCMP: UNABLE TO OPEN ' WS-INPUT-PATH
+                   ' - STATUS ' WS-INPUT-STATUS ' - MEMBER SKIPPED'
+               GO TO LOAD-SOURCE-MEMBER-EXIT
+           END-IF
+           PERFORM READ-SOURCE-LOOP THRU READ-SOURCE-LOOP-EXIT
+           CLOSE INPUT-FILE.
+       LOAD-SOURCE-MEMBER-EXIT.
+           EXIT.
+
+       READ-SOURCE-LOOP.
+           READ INPUT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+                   GO TO READ-SOURCE-LOOP-EXIT
+           NOT AT END
+               ADD 1 TO WS-LINES-READ-COUNT
+               MOVE INPUT-LINE TO WS-TRIM-LINE
+               PERFORM LEFT-TRIM-WORK-LINE
+               IF WS-TRIM-LINE(1:5) = 'COPY '
+                   PERFORM EXPAND-COPY-STATEMENT
+                       THRU EXPAND-COPY-STATEMENT-EXIT
+               ELSE
+                   PERFORM APPEND-SOURCE-LINE
+               END-IF
+           END-READ
+           GO TO READ-SOURCE-LOOP.
+       READ-SOURCE-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * LEFT-TRIM-WORK-LINE - COPIES THE LEADING NON-BLANK PORTION
+      * OF WS-TRIM-LINE TO COLUMN ONE SO KEYWORD TESTS DO NOT HAVE
+      * TO CARE HOW FAR THE SOURCE LINE IS INDENTED.
+      *----------------------------------------------------------
+       LEFT-TRIM-WORK-LINE.
+           MOVE 1 TO WS-TRIM-PTR
+           PERFORM FIND-FIRST-NONBLANK-LOOP
+               THRU FIND-FIRST-NONBLANK-LOOP-EXIT
+           MOVE SPACES TO WS-WORK-LINE
+           IF WS-TRIM-PTR < 81
+               COMPUTE WS-LINE-LEN = 81 - WS-TRIM-PTR
+               MOVE WS-TRIM-LINE(WS-TRIM-PTR:WS-LINE-LEN)
+                   TO WS-WORK-LINE
+           END-IF
+           MOVE WS-WORK-LINE TO WS-TRIM-LINE.
+
+       FIND-FIRST-NONBLANK-LOOP.
+           IF WS-TRIM-PTR > 80
+               GO TO FIND-FIRST-NONBLANK-LOOP-EXIT
+           END-IF
+           IF WS-TRIM-LINE(WS-TRIM-PTR:1) NOT = SPACE
+               GO TO FIND-FIRST-NONBLANK-LOOP-EXIT
+           END-IF
+           ADD 1 TO WS-TRIM-PTR
+           GO TO FIND-FIRST-NONBLANK-LOOP.
+       FIND-FIRST-NONBLANK-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * APPEND-SOURCE-LINE - ADDS ONE LINE TO WS-SOURCE-TABLE,
+      * GUARDING AGAINST OVERRUNNING THE IN-MEMORY BUFFER.  A
+      * MEMBER THAT OVERRUNS IT IS TOO BIG TO OBFUSCATE SAFELY -
+      * RATHER THAN SILENTLY TRUNCATE THE MEMBER, THIS REPORTS THE
+      * CONDITION ONCE AND MARKS THE MEMBER TO BE SKIPPED.
+      *----------------------------------------------------------
+       APPEND-SOURCE-LINE.
+           IF WS-LINE-COUNT < 20000
+               ADD 1 TO WS-LINE-COUNT
+               MOVE INPUT-LINE TO WS-SOURCE-LINE(WS-LINE-COUNT)
+               MOVE WS-LINES-READ-COUNT
+                   TO WS-SOURCE-ORIG-LINE(WS-LINE-COUNT)
+           ELSE
+               IF NOT WS-MEMBER-ABORT
+                   DISPLAY 'COBOLCMP: SOURCE BUFFER FULL AT 20000 '
+                       'LINES - ' WS-INPUT-PATH ' - MEMBER SKIPPED'
+                   MOVE 'Y' TO WS-MEMBER-ABORT-SW
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------
+      * EXPAND-COPY-STATEMENT.  PARSES "COPY name."
+      * OR "COPY name REPLACING ==a== BY ==b==." AND SPLICES THE
+      * COPYBOOK'S LINES INTO WS-SOURCE-TABLE IN PLACE OF THE COPY
+      * STATEMENT ITSELF.
+      *----------------------------------------------------------
+       EXPAND-COPY-STATEMENT.
+           MOVE SPACES TO WS-FIELD-NAME
+           MOVE 0 TO WS-REPL-COUNT
+           UNSTRING WS-TRIM-LINE DELIMITED BY ALL SPACE
+               INTO WS-TMP WS-FIELD-NAME
+           END-UNSTRING
+           MOVE 0 TO WS-K
+           INSPECT WS-FIELD-NAME TALLYING WS-K
+               FOR CHARACTERS BEFORE INITIAL '.'
+           IF WS-K > 0 AND WS-K < 31
+               MOVE WS-FIELD-NAME(1:WS-K) TO WS-FIELD-NAME
+           END-IF
+           MOVE 0 TO WS-K
+           INSPECT WS-TRIM-LINE TALLYING WS-K FOR ALL 'REPLACING'
+           IF WS-K > 0
+               PERFORM PARSE-COPY-REPLACING
+                   THRU PARSE-COPY-REPLACING-EXIT
+           END-IF
+           MOVE SPACES TO WS-COPYBOOK-PATH
+           STRING WS-CFG-COPYLIB DELIMITED BY SPACE
+                   WS-FIELD-NAME DELIMITED BY SPACE
+                   ".cpy" DELIMITED BY SIZE
+                   INTO WS-COPYBOOK-PATH
+           END-STRING
+           MOVE 'N' TO WS-COPYBOOK-EOF
+           OPEN INPUT COPYBOOK-FILE
+           IF WS-COPYBOOK-STATUS NOT = '00'
+               GO TO EXPAND-COPY-STATEMENT-EXIT
+           END-IF
+           PERFORM READ-COPYBOOK-LOOP THRU READ-COPYBOOK-LOOP-EXIT
+           CLOSE COPYBOOK-FILE.
+       EXPAND-COPY-STATEMENT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * PARSE-COPY-REPLACING.  A REPLACING CLAUSE MAY CARRY SEVERAL
+      * ==OLD== BY ==NEW== PSEUDO-TEXT PAIRS, SO THIS WALKS THE
+      * STATEMENT WITH A POINTER, PICKING OFF ONE PAIR PER PASS AND
+      * STOPPING AS SOON AS A PASS FAILS TO TURN UP ANOTHER OLD
+      * NAME.
+      *----------------------------------------------------------
+       PARSE-COPY-REPLACING.
+           MOVE 0 TO WS-REPL-COUNT
+           MOVE 1 TO WS-SCAN-PTR
+           PERFORM PARSE-COPY-REPLACING-LOOP
+               THRU PARSE-COPY-REPLACING-LOOP-EXIT.
+       PARSE-COPY-REPLACING-EXIT.
+           EXIT.
+
+       PARSE-COPY-REPLACING-LOOP.
+           IF WS-REPL-COUNT >= 10
+               GO TO PARSE-COPY-REPLACING-LOOP-EXIT
+           END-IF
+           IF WS-SCAN-PTR > 80
+               GO TO PARSE-COPY-REPLACING-LOOP-EXIT
+           END-IF
+           ADD 1 TO WS-REPL-COUNT
+           SET WS-REPL-IDX TO WS-REPL-COUNT
+           MOVE SPACES TO WS-TMP
+                   WS-REPL-OLD(WS-REPL-IDX)
+                   WS-REPL-NEW(WS-REPL-IDX)
+           UNSTRING WS-TRIM-LINE DELIMITED BY '=='
+               INTO WS-TMP WS-REPL-OLD(WS-REPL-IDX)
+                    WS-TMP WS-REPL-NEW(WS-REPL-IDX)
+               WITH POINTER WS-SCAN-PTR
+           END-UNSTRING
+           IF WS-REPL-OLD(WS-REPL-IDX) = SPACES
+               SUBTRACT 1 FROM WS-REPL-COUNT
+               GO TO PARSE-COPY-REPLACING-LOOP-EXIT
+           END-IF
+           GO TO PARSE-COPY-REPLACING-LOOP.
+       PARSE-COPY-REPLACING-LOOP-EXIT.
+           EXIT.
+
+       READ-COPYBOOK-LOOP.
+           READ COPYBOOK-FILE
+               AT END
+                   MOVE 'Y' TO WS-COPYBOOK-EOF
+                   GO TO READ-COPYBOOK-LOOP-EXIT
+           NOT AT END
+               IF WS-REPL-COUNT > 0
+                   SET WS-REPL-IDX TO 1
+                   PERFORM APPLY-COPY-REPLACING-LOOP
+                       THRU APPLY-COPY-REPLACING-LOOP-EXIT
+               END-IF
+               MOVE COPYBOOK-LINE TO WS-TRIM-LINE
+               PERFORM LEFT-TRIM-WORK-LINE
+               IF WS-TRIM-LINE(1:5) = 'COPY '
+                   PERFORM EXPAND-NESTED-COPY-STATEMENT
+                       THRU EXPAND-NESTED-COPY-STATEMENT-EXIT
+               ELSE
+                   MOVE COPYBOOK-LINE TO INPUT-LINE
+                   PERFORM APPEND-SOURCE-LINE
+               END-IF
+           END-READ
+           GO TO READ-COPYBOOK-LOOP.
+       READ-COPYBOOK-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * EXPAND-NESTED-COPY-STATEMENT.  A COPYBOOK MAY ITSELF COPY IN
+      * A SHARED LAYOUT.  THIS EXPANDS THAT INNER COPY STATEMENT THE
+      * SAME WAY THE PRIMARY MEMBER'S COPY STATEMENTS ARE EXPANDED,
+      * SAVING AND RESTORING THE ENCLOSING COPYBOOK'S OWN REPLACING
+      * TABLE SO ITS SUBSTITUTIONS KEEP APPLYING TO THE LINES STILL
+      * TO COME AFTER THIS RETURNS.  ONLY ONE LEVEL OF NESTING IS
+      * EXPANDED - A COPY NESTED INSIDE THAT ONE IS REPORTED AND
+      * LEFT AS LITERAL TEXT RATHER THAN EXPANDED FURTHER.
+      *----------------------------------------------------------
+       EXPAND-NESTED-COPY-STATEMENT.
+           MOVE WS-REPL-COUNT TO WS-REPL-COUNT-SAVE
+           MOVE WS-REPL-TABLE TO WS-REPL-TABLE-SAVE
+           MOVE SPACES TO WS-NESTED-FIELD-NAME
+           MOVE 0 TO WS-REPL-COUNT
+           UNSTRING WS-TRIM-LINE DELIMITED BY ALL SPACE
+               INTO WS-TMP WS-NESTED-FIELD-NAME
+           END-UNSTRING
+           MOVE 0 TO WS-K
+           INSPECT WS-NESTED-FIELD-NAME TALLYING WS-K
+               FOR CHARACTERS BEFORE INITIAL '.'
+           IF WS-K > 0 AND WS-K < 31
+               MOVE WS-NESTED-FIELD-NAME(1:WS-K) TO WS-NESTED-FIELD-NAME
+           END-IF
+           MOVE 0 TO WS-K
+           INSPECT WS-TRIM-LINE TALLYING WS-K FOR ALL 'REPLACING'
+           IF WS-K > 0
+               PERFORM PARSE-COPY-REPLACING
+                   THRU PARSE-COPY-REPLACING-EXIT
+           END-IF
+           MOVE SPACES TO WS-NESTED-COPYBOOK-PATH
+           STRING WS-CFG-COPYLIB DELIMITED BY SPACE
+                   WS-NESTED-FIELD-NAME DELIMITED BY SPACE
+                   ".cpy" DELIMITED BY SIZE
+                   INTO WS-NESTED-COPYBOOK-PATH
+           END-STRING
+           MOVE 'N' TO WS-NESTED-COPYBOOK-EOF
+           OPEN INPUT NESTED-COPYBOOK-FILE
+           IF WS-NESTED-COPYBOOK-STATUS = '00'
+               PERFORM READ-NESTED-COPYBOOK-LOOP
+                   THRU READ-NESTED-COPYBOOK-LOOP-EXIT
+               CLOSE NESTED-COPYBOOK-FILE
+           ELSE
+               DISPLAY 'COBOLCMP: UNABLE TO OPEN '
+                   WS-NESTED-COPYBOOK-PATH ' - STATUS '
+                   WS-NESTED-COPYBOOK-STATUS
+                   ' - NESTED COPY SKIPPED'
+           END-IF
+           MOVE WS-REPL-COUNT-SAVE TO WS-REPL-COUNT
+           MOVE WS-REPL-TABLE-SAVE TO WS-REPL-TABLE.
+       EXPAND-NESTED-COPY-STATEMENT-EXIT.
+           EXIT.
+
+       READ-NESTED-COPYBOOK-LOOP.
+           READ NESTED-COPYBOOK-FILE
+               AT END
+                   MOVE 'Y' TO WS-NESTED-COPYBOOK-EOF
+                   GO TO READ-NESTED-COPYBOOK-LOOP-EXIT
+           NOT AT END
+               MOVE NESTED-COPYBOOK-LINE TO COPYBOOK-LINE
+               IF WS-REPL-COUNT > 0
+                   SET WS-REPL-IDX TO 1
+                   PERFORM APPLY-COPY-REPLACING-LOOP
+                       THRU APPLY-COPY-REPLACING-LOOP-EXIT
+               END-IF
+               MOVE COPYBOOK-LINE TO WS-TRIM-LINE
+               PERFORM LEFT-TRIM-WORK-LINE
+               IF WS-TRIM-LINE(1:5) = 'COPY '
+                   DISPLAY 'COBOLCMP: COPY NESTED MORE THAN ONE '
+                       'LEVEL DEEP - ' WS-NESTED-COPYBOOK-PATH
+                       ' - INNER COPY LEFT AS TEXT'
+               END-IF
+               MOVE COPYBOOK-LINE TO INPUT-LINE
+               PERFORM APPEND-SOURCE-LINE
+           END-READ
+           GO TO READ-NESTED-COPYBOOK-LOOP.
+       READ-NESTED-COPYBOOK-LOOP-EXIT.
+           EXIT.
+
+       APPLY-COPY-REPLACING-LOOP.
+           IF WS-REPL-IDX > WS-REPL-COUNT
+               GO TO APPLY-COPY-REPLACING-LOOP-EXIT
+           END-IF
+           PERFORM APPLY-COPY-REPLACING
+           SET WS-REPL-IDX UP BY 1
+           GO TO APPLY-COPY-REPLACING-LOOP.
+       APPLY-COPY-REPLACING-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * APPLY-COPY-REPLACING.  APPLIES ONE OLD/NEW PSEUDO-TEXT PAIR
+      * PARSED OUT OF A COPY ... REPLACING STATEMENT TO ONE LINE OF
+      * THE COPYBOOK BEFORE IT IS SPLICED INTO THE MEMBER.  CALLED
+      * ONCE PER PAIR WHEN THE STATEMENT CARRIES SEVERAL.
+      *----------------------------------------------------------
+       APPLY-COPY-REPLACING.
+           MOVE WS-REPL-OLD(WS-REPL-IDX) TO WS-SUB-OLD-NAME
+           MOVE WS-REPL-NEW(WS-REPL-IDX) TO WS-SUB-NEW-NAME
+           MOVE 'N' TO WS-SUB-WORD-BOUND-SW
+           MOVE COPYBOOK-LINE TO WS-TMP
+           PERFORM DO-TEXT-SUBSTITUTION THRU DO-TEXT-SUBSTITUTION-EXIT
+           MOVE WS-TMP TO COPYBOOK-LINE.
+
+      *============================================================
+      * BUILD-SYMBOL-TABLE.  SCANS THE WHOLE
+      * IN-MEMORY MEMBER ONCE, RECOGNIZING DATA-ITEM DECLARATIONS
+      * (ANY LEVEL NUMBER FOLLOWED BY A PIC CLAUSE, WHEREVER IT
+      * FALLS ON THE LINE OR ITS CONTINUATION) AND, ONCE INTO THE
+      * PROCEDURE DIVISION, STANDALONE PARAGRAPH-NAME LINES.  EVERY
+      * NAME IT RECOGNIZES GETS ONE ENTRY IN WS-SYMBOL-TABLE MAPPING
+      * THE ORIGINAL NAME TO A GENERATED VARNNNN OR PARANNNN NAME.
+      *============================================================
+       BUILD-SYMBOL-TABLE.
+           MOVE 1 TO WS-I
+           PERFORM SCAN-SOURCE-LINE-LOOP
+               THRU SCAN-SOURCE-LINE-LOOP-EXIT.
+
+       SCAN-SOURCE-LINE-LOOP.
+           IF WS-I > WS-LINE-COUNT
+               GO TO SCAN-SOURCE-LINE-LOOP-EXIT
+           END-IF
+           MOVE WS-SOURCE-LINE(WS-I) TO WS-TRIM-LINE
+           PERFORM LEFT-TRIM-WORK-LINE
+           IF WS-TRIM-LINE(1:18) = 'PROCEDURE DIVISION'
+               MOVE 'Y' TO WS-IN-PROCEDURE-DIV-SW
+           END-IF
+           IF WS-IN-PROCEDURE-DIV
+               PERFORM CHECK-FOR-PARAGRAPH-NAME
+                   THRU CHECK-FOR-PARAGRAPH-NAME-EXIT
+           ELSE
+               PERFORM CHECK-FOR-DATA-ITEM THRU CHECK-FOR-DATA-ITEM-EXIT
+           END-IF
+           IF WS-MEMBER-ABORT
+               GO TO SCAN-SOURCE-LINE-LOOP-EXIT
+           END-IF
+           ADD 1 TO WS-I
+           GO TO SCAN-SOURCE-LINE-LOOP.
+       SCAN-SOURCE-LINE-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CHECK-FOR-DATA-ITEM.  THE TRIMMED LINE
+      * QUALIFIES WHEN ITS FIRST TOKEN IS ALL DIGITS (ANY LEVEL
+      * NUMBER, NOT ONLY '0' IN COLUMN 1) AND "PIC" APPEARS
+      * SOMEWHERE LATER ON THE LINE OR ON A CONTINUATION LINE.
+      *----------------------------------------------------------
+       CHECK-FOR-DATA-ITEM.
+           IF WS-TRIM-LINE(1:1) NOT NUMERIC
+               GO TO CHECK-FOR-DATA-ITEM-EXIT
+           END-IF
+           PERFORM SPLIT-LEVEL-AND-NAME
+           IF WS-FIELD-NAME = SPACES
+               GO TO CHECK-FOR-DATA-ITEM-EXIT
+           END-IF
+           IF WS-FIELD-NAME = 'FILLER'
+               GO TO CHECK-FOR-DATA-ITEM-EXIT
+           END-IF
+           MOVE 'PIC' TO WS-SUB-OLD-NAME
+           PERFORM CHECK-LINE-FOR-KEYWORD
+               THRU CHECK-LINE-FOR-KEYWORD-EXIT
+           IF NOT WS-KEYWORD-FOUND
+               MOVE 'PICTURE' TO WS-SUB-OLD-NAME
+               PERFORM CHECK-LINE-FOR-KEYWORD
+                   THRU CHECK-LINE-FOR-KEYWORD-EXIT
+           END-IF
+           IF NOT WS-KEYWORD-FOUND
+               PERFORM FIND-LAST-NONBLANK
+               IF WS-WORD-END > 0
+               AND WS-TRIM-LINE(WS-WORD-END:1) = '.'
+                   GO TO CHECK-FOR-DATA-ITEM-EXIT
+               END-IF
+               PERFORM CHECK-NEXT-LINE-FOR-PIC
+               IF NOT WS-FOUND
+                   GO TO CHECK-FOR-DATA-ITEM-EXIT
+               END-IF
+           END-IF
+           PERFORM CHECK-NAME-EXCLUDED THRU CHECK-NAME-EXCLUDED-EXIT
+           IF WS-FOUND
+               GO TO CHECK-FOR-DATA-ITEM-EXIT
+           END-IF
+           PERFORM LOOKUP-SYMBOL
+           IF WS-FOUND
+               GO TO CHECK-FOR-DATA-ITEM-EXIT
+           END-IF
+           PERFORM GENERATE-NEW-VAR-NAME THRU GENERATE-NEW-VAR-NAME-EXIT
+           IF WS-MEMBER-ABORT
+               GO TO CHECK-FOR-DATA-ITEM-EXIT
+           END-IF
+           PERFORM ADD-SYMBOL-ENTRY
+           IF WS-MEMBER-ABORT
+               GO TO CHECK-FOR-DATA-ITEM-EXIT
+           END-IF
+           MOVE 'D' TO WS-SYM-KIND(WS-SYM-IDX).
+       CHECK-FOR-DATA-ITEM-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * FIND-LAST-NONBLANK - SETS WS-WORD-END TO THE POSITION OF
+      * THE LAST NON-BLANK CHARACTER IN WS-TRIM-LINE (ZERO IF THE
+      * LINE IS ALL SPACES), SO THE CALLER CAN TELL WHETHER THE
+      * LINE ENDS IN A PERIOD.
+      *----------------------------------------------------------
+       FIND-LAST-NONBLANK.
+           MOVE 80 TO WS-K
+           PERFORM FIND-LAST-NONBLANK-LOOP
+               THRU FIND-LAST-NONBLANK-LOOP-EXIT
+           MOVE WS-K TO WS-WORD-END.
+
+       FIND-LAST-NONBLANK-LOOP.
+           IF WS-K = 0
+               GO TO FIND-LAST-NONBLANK-LOOP-EXIT
+           END-IF
+           IF WS-TRIM-LINE(WS-K:1) NOT = SPACE
+               GO TO FIND-LAST-NONBLANK-LOOP-EXIT
+           END-IF
+           SUBTRACT 1 FROM WS-K
+           GO TO FIND-LAST-NONBLANK-LOOP.
+       FIND-LAST-NONBLANK-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CHECK-NEXT-LINE-FOR-PIC.  A DATA-ITEM LINE
+      * THAT DOES NOT CARRY ITS OWN PIC CLAUSE MAY HAVE IT WRAPPED
+      * ONTO THE NEXT SOURCE LINE; THIS LOOKS ONE LINE AHEAD.
+      *----------------------------------------------------------
+       CHECK-NEXT-LINE-FOR-PIC.
+           MOVE 'N' TO WS-FOUND-SW
+           IF WS-I < WS-LINE-COUNT
+               MOVE WS-SOURCE-LINE(WS-I + 1) TO WS-TRIM-LINE
+               PERFORM LEFT-TRIM-WORK-LINE
+               MOVE 'PIC' TO WS-SUB-OLD-NAME
+               PERFORM CHECK-LINE-FOR-KEYWORD
+                   THRU CHECK-LINE-FOR-KEYWORD-EXIT
+               IF NOT WS-KEYWORD-FOUND
+                   MOVE 'PICTURE' TO WS-SUB-OLD-NAME
+                   PERFORM CHECK-LINE-FOR-KEYWORD
+                       THRU CHECK-LINE-FOR-KEYWORD-EXIT
+               END-IF
+               IF WS-KEYWORD-FOUND
+                   MOVE 'Y' TO WS-FOUND-SW
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------
+      * SPLIT-LEVEL-AND-NAME - PULLS THE SECOND WORD (THE DATA
+      * NAME) OFF OF A LEVEL-NUMBER LINE, REGARDLESS OF HOW MANY
+      * DIGITS THE LEVEL NUMBER USES OR HOW IT IS SPACED.
+      *----------------------------------------------------------
+       SPLIT-LEVEL-AND-NAME.
+           MOVE SPACES TO WS-TMP WS-FIELD-NAME
+           UNSTRING WS-TRIM-LINE DELIMITED BY ALL SPACE
+               INTO WS-TMP WS-FIELD-NAME
+           END-UNSTRING
+           IF WS-FIELD-NAME = 'PIC' OR WS-FIELD-NAME = 'PICTURE'
+               MOVE SPACES TO WS-FIELD-NAME
+           END-IF.
+
+      *----------------------------------------------------------
+      * CHECK-FOR-PARAGRAPH-NAME.  A STANDALONE
+      * PARAGRAPH-NAME LINE IS A SINGLE WORD, ENDING IN A PERIOD,
+      * WITH NOTHING ELSE ON THE LINE - THE HOUSE STYLE THIS SHOP
+      * ALREADY USES FOR ITS OWN PARAGRAPH HEADERS.  SECTION
+      * HEADERS AND DIVISION KEYWORDS ARE EXCLUDED.
+      *----------------------------------------------------------
+       CHECK-FOR-PARAGRAPH-NAME.
+           MOVE SPACES TO WS-PARA-NAME
+           MOVE 0 TO WS-WORD-END
+           INSPECT WS-TRIM-LINE TALLYING WS-WORD-END
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF WS-WORD-END = 0 OR WS-WORD-END > 30
+               GO TO CHECK-FOR-PARAGRAPH-NAME-EXIT
+           END-IF
+           IF WS-TRIM-LINE(WS-WORD-END:1) NOT = '.'
+               GO TO CHECK-FOR-PARAGRAPH-NAME-EXIT
+           END-IF
+           IF WS-WORD-END < 80
+               IF WS-TRIM-LINE(WS-WORD-END + 1:1) NOT = SPACE
+                   GO TO CHECK-FOR-PARAGRAPH-NAME-EXIT
+               END-IF
+           END-IF
+           COMPUTE WS-NAME-LEN = WS-WORD-END - 1
+           IF WS-NAME-LEN < 1
+               GO TO CHECK-FOR-PARAGRAPH-NAME-EXIT
+           END-IF
+           MOVE WS-TRIM-LINE(1:WS-NAME-LEN) TO WS-PARA-NAME
+           IF WS-PARA-NAME(1:1) NOT ALPHABETIC
+               GO TO CHECK-FOR-PARAGRAPH-NAME-EXIT
+           END-IF
+           PERFORM CHECK-PARAGRAPH-NAME-RESERVED
+           IF WS-FOUND
+               GO TO CHECK-FOR-PARAGRAPH-NAME-EXIT
+           END-IF
+           MOVE WS-PARA-NAME TO WS-FIELD-NAME
+           PERFORM LOOKUP-SYMBOL
+           IF WS-FOUND
+               GO TO CHECK-FOR-PARAGRAPH-NAME-EXIT
+           END-IF
+           PERFORM GENERATE-NEW-PARA-NAME
+               THRU GENERATE-NEW-PARA-NAME-EXIT
+           IF WS-MEMBER-ABORT
+               GO TO CHECK-FOR-PARAGRAPH-NAME-EXIT
+           END-IF
+           PERFORM ADD-SYMBOL-ENTRY
+           IF WS-MEMBER-ABORT
+               GO TO CHECK-FOR-PARAGRAPH-NAME-EXIT
+           END-IF
+           MOVE 'P' TO WS-SYM-KIND(WS-SYM-IDX).
+       CHECK-FOR-PARAGRAPH-NAME-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CHECK-PARAGRAPH-NAME-RESERVED - KEEPS SECTION HEADERS AND
+      * THE HANDFUL OF RESERVED WORDS THAT CAN STAND ALONE ON A
+      * LINE WITH A TRAILING PERIOD OUT OF THE SYMBOL TABLE.
+      *----------------------------------------------------------
+       CHECK-PARAGRAPH-NAME-RESERVED.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE 'SECTION' TO WS-SUB-OLD-NAME
+           PERFORM CHECK-LINE-FOR-KEYWORD
+               THRU CHECK-LINE-FOR-KEYWORD-EXIT
+           IF WS-KEYWORD-FOUND
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF
+           MOVE 'DIVISION' TO WS-SUB-OLD-NAME
+           PERFORM CHECK-LINE-FOR-KEYWORD
+               THRU CHECK-LINE-FOR-KEYWORD-EXIT
+           IF WS-KEYWORD-FOUND
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF
+           IF WS-PARA-NAME = 'END'
+           OR WS-PARA-NAME = 'EXIT'
+           OR WS-PARA-NAME = 'CONTINUE'
+           OR WS-PARA-NAME = 'GOBACK'
+           OR WS-PARA-NAME = 'STOP'
+           OR WS-PARA-NAME = 'DECLARATIVES'
+           OR WS-PARA-NAME = 'COMMIT'
+           OR WS-PARA-NAME = 'ROLLBACK'
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF
+           IF WS-PARA-NAME(1:4) = 'END-'
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+
+      *----------------------------------------------------------
+      * CHECK-NAME-EXCLUDED.  TRUE WHEN WS-FIELD-NAME
+      * MATCHES AN ENTRY FROM THE EXCLUDE LIST READ OUT OF
+      * CONFIG.DAT.
+      *----------------------------------------------------------
+       CHECK-NAME-EXCLUDED.
+           MOVE 'N' TO WS-FOUND-SW
+           IF WS-CFG-EXCLUDE-COUNT = 0
+               GO TO CHECK-NAME-EXCLUDED-EXIT
+           END-IF
+           SET WS-CFG-EXCL-IDX TO 1
+           PERFORM CHECK-NAME-EXCLUDED-LOOP
+               THRU CHECK-NAME-EXCLUDED-LOOP-EXIT.
+       CHECK-NAME-EXCLUDED-EXIT.
+           EXIT.
+
+       CHECK-NAME-EXCLUDED-LOOP.
+           IF WS-CFG-EXCL-IDX > WS-CFG-EXCLUDE-COUNT
+               GO TO CHECK-NAME-EXCLUDED-LOOP-EXIT
+           END-IF
+           IF WS-FIELD-NAME = WS-CFG-EXCLUDE-ENTRY(WS-CFG-EXCL-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+               GO TO CHECK-NAME-EXCLUDED-LOOP-EXIT
+           END-IF
+           SET WS-CFG-EXCL-IDX UP BY 1
+           GO TO CHECK-NAME-EXCLUDED-LOOP.
+       CHECK-NAME-EXCLUDED-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * LOOKUP-SYMBOL - TRUE (WS-FOUND) WHEN WS-FIELD-NAME IS
+      * ALREADY IN WS-SYMBOL-TABLE.
+      *----------------------------------------------------------
+       LOOKUP-SYMBOL.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-SYM-IDX TO 1
+           PERFORM LOOKUP-SYMBOL-LOOP THRU LOOKUP-SYMBOL-LOOP-EXIT.
+       LOOKUP-SYMBOL-LOOP.
+           IF WS-SYM-IDX > WS-SYMBOL-COUNT
+               GO TO LOOKUP-SYMBOL-LOOP-EXIT
+           END-IF
+           IF WS-FIELD-NAME = WS-SYM-OLD-NAME(WS-SYM-IDX)
+               MOVE 'Y' TO WS-FOUND-SW
+               GO TO LOOKUP-SYMBOL-LOOP-EXIT
+           END-IF
+           SET WS-SYM-IDX UP BY 1
+           GO TO LOOKUP-SYMBOL-LOOP.
+       LOOKUP-SYMBOL-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * ADD-SYMBOL-ENTRY - FILES WS-FIELD-NAME/WS-NEW-VAR-NAME INTO
+      * THE NEXT SYMBOL TABLE SLOT AND RECORDS THE SOURCE LINE
+      * NUMBER FOR THE CROSSREF REPORT.  A MEMBER THAT RUNS THE
+      * TABLE OUT OF ROOM IS NOT SAFE TO EMIT - THE NAME JUST
+      * GENERATED FOR IT WOULD NEVER GET SUBSTITUTED BACK IN - SO
+      * THIS REPORTS THE CONDITION AND MARKS THE MEMBER TO BE
+      * SKIPPED RATHER THAN LEAVE THE ORIGINAL NAME EXPOSED.
+      *----------------------------------------------------------
+       ADD-SYMBOL-ENTRY.
+           IF WS-SYMBOL-COUNT < 20000
+               ADD 1 TO WS-SYMBOL-COUNT
+               SET WS-SYM-IDX TO WS-SYMBOL-COUNT
+               MOVE WS-FIELD-NAME TO WS-SYM-OLD-NAME(WS-SYM-IDX)
+               MOVE WS-NEW-VAR-NAME TO WS-SYM-NEW-NAME(WS-SYM-IDX)
+               MOVE WS-SOURCE-ORIG-LINE(WS-I)
+                   TO WS-SYM-LINE-NO(WS-SYM-IDX)
+           ELSE
+               IF NOT WS-MEMBER-ABORT
+                   DISPLAY 'COBOLCMP: SYMBOL TABLE FULL AT 20000 '
+                       'ENTRIES - ' WS-INPUT-PATH ' - MEMBER SKIPPED'
+                   MOVE 'Y' TO WS-MEMBER-ABORT-SW
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------
+      * GENERATE-NEW-VAR-NAME.  HANDS OUT THE NEXT
+      * DATA-NAME RATHER THAN WRAP THE COUNTER BACK AROUND AND
+      * REISSUE A NAME ALREADY IN USE.  ON EXHAUSTION THE MEMBER IS
+      * MARKED TO BE SKIPPED - IN BATCH MODE THE REST OF THE
+      * MANIFEST STILL HAS TO RUN, SO ONE OVERSIZED PROGRAM NEAR THE
+      * END MUST NOT ABORT THE WHOLE BATCH.
+      *----------------------------------------------------------
+       GENERATE-NEW-VAR-NAME.
+           IF WS-VAR-COUNTER-MAXED
+               IF NOT WS-MEMBER-ABORT
+                   DISPLAY 'COBOLCMP: WS-VAR-COUNTER EXHAUSTED - '
+                       WS-INPUT-PATH ' - MEMBER SKIPPED'
+                   MOVE 'Y' TO WS-MEMBER-ABORT-SW
+               END-IF
+               GO TO GENERATE-NEW-VAR-NAME-EXIT
+           END-IF
+           MOVE SPACES TO WS-NEW-VAR-NAME
+           STRING WS-CFG-PREFIX DELIMITED BY SPACE
+                   WS-VAR-COUNTER DELIMITED BY SIZE
+                   INTO WS-NEW-VAR-NAME
+           END-STRING
+           ADD 1 TO WS-VAR-COUNTER
+           ADD 1 TO WS-VARS-RENAMED-COUNT.
+       GENERATE-NEW-VAR-NAME-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * GENERATE-NEW-PARA-NAME.  SAME GUARD AS
+      * GENERATE-NEW-VAR-NAME, KEPT ON ITS OWN COUNTER SO DATA
+      * NAMES AND PARAGRAPH NAMES REMAIN VISUALLY DISTINCT IN THE
+      * CROSSREF REPORT.
+      *----------------------------------------------------------
+       GENERATE-NEW-PARA-NAME.
+           IF WS-PARA-COUNTER-MAXED
+               IF NOT WS-MEMBER-ABORT
+                   DISPLAY 'COBOLCMP: WS-PARA-COUNTER EXHAUSTED - '
+                       WS-INPUT-PATH ' - MEMBER SKIPPED'
+                   MOVE 'Y' TO WS-MEMBER-ABORT-SW
+               END-IF
+               GO TO GENERATE-NEW-PARA-NAME-EXIT
+           END-IF
+           MOVE SPACES TO WS-NEW-VAR-NAME
+           STRING 'PARA' DELIMITED BY SIZE
+                   WS-PARA-COUNTER DELIMITED BY SIZE
+                   INTO WS-NEW-VAR-NAME
+           END-STRING
+           ADD 1 TO WS-PARA-COUNTER
+           ADD 1 TO WS-VARS-RENAMED-COUNT.
+       GENERATE-NEW-PARA-NAME-EXIT.
+           EXIT.
+
+      *============================================================
+      * WRITE-OBFUSCATED-OUTPUT.
+      * REWRITES EVERY LINE IN WS-SOURCE-TABLE AGAINST THE SYMBOL
+      * TABLE AND WRITES THE RESULT TO OUTPUT-FILE.  LINES ALREADY
+      * COVERED BY A CHECKPOINT FROM AN EARLIER, INTERRUPTED RUN
+      * ARE SKIPPED SO THE OUTPUT MEMBER IS NOT DUPLICATED.
+      *============================================================
+       WRITE-OBFUSCATED-OUTPUT.
+           IF WS-CKPT-FOUND AND WS-CKPT-LINE-NO >= WS-LINE-COUNT
+               DISPLAY 'COBOLCMP: CHECKPOINT LINE ' WS-CKPT-LINE-NO
+                   ' IS NOT BEFORE THE END OF ' WS-INPUT-PATH
+                   ' (' WS-LINE-COUNT ' LINES) - TREATING AS STALE'
+               MOVE 'N' TO WS-CKPT-FOUND-SW
+           END-IF
+           IF WS-CKPT-FOUND AND WS-CKPT-LINE-NO > 0
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               MOVE 0 TO WS-CKPT-LINE-NO
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF
+           IF WS-OUTPUT-STATUS NOT = '00'
+               DISPLAY 'COBOLCMP: UNABLE TO OPEN ' WS-OUTPUT-PATH
+                   ' - STATUS ' WS-OUTPUT-STATUS ' - MEMBER SKIPPED'
+               GO TO WRITE-OBFUSCATED-OUTPUT-EXIT
+           END-IF
+           MOVE 1 TO WS-I
+           PERFORM WRITE-OUTPUT-LOOP THRU WRITE-OUTPUT-LOOP-EXIT
+           CLOSE OUTPUT-FILE
+           PERFORM CLEAR-CHECKPOINT THRU CLEAR-CHECKPOINT-EXIT.
+       WRITE-OBFUSCATED-OUTPUT-EXIT.
+           EXIT.
+
+       WRITE-OUTPUT-LOOP.
+           IF WS-I > WS-LINE-COUNT
+               GO TO WRITE-OUTPUT-LOOP-EXIT
+           END-IF
+           IF WS-I > WS-CKPT-LINE-NO
+               PERFORM REWRITE-ONE-LINE
+               WRITE OUTPUT-LINE
+               IF FUNCTION MOD(WS-I, 500) = 0
+                   PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-EXIT
+               END-IF
+           END-IF
+           ADD 1 TO WS-I
+           GO TO WRITE-OUTPUT-LOOP.
+       WRITE-OUTPUT-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * REWRITE-ONE-LINE.  APPLIES EVERY
+      * SYMBOL TABLE ENTRY TO THE CURRENT LINE AND, ONLY WHEN AT
+      * LEAST ONE SUBSTITUTION ACTUALLY FIRED, STAMPS THE TRAILER
+      * COMMENT THIS SHOP'S VENDORS LOOK FOR.
+      *----------------------------------------------------------
+       REWRITE-ONE-LINE.
+           MOVE WS-SOURCE-LINE(WS-I) TO WS-TMP
+           MOVE 'N' TO WS-LINE-CHANGED-SW
+           SET WS-SYM-IDX TO 1
+           PERFORM REWRITE-SYMBOL-LOOP THRU REWRITE-SYMBOL-LOOP-EXIT
+           IF WS-LINE-CHANGED
+               MOVE WS-TMP TO WS-TRIM-LINE
+               PERFORM FIND-LAST-NONBLANK
+               MOVE SPACES TO OUTPUT-LINE
+               IF WS-WORD-END + 28 > 80
+                   DISPLAY 'COBOLCMP: OBFUSCATION TRAILER OMITTED - '
+                       'LINE TOO LONG TO ADD COMMENT'
+                   MOVE WS-TMP TO OUTPUT-LINE
+               ELSE
+                   STRING WS-TMP(1:WS-WORD-END) DELIMITED BY SIZE
+                          '  *> Obfuscated by COBOLcmp'
+                              DELIMITED BY SIZE
+                          INTO OUTPUT-LINE
+                   END-STRING
+               END-IF
+           ELSE
+               MOVE WS-SOURCE-LINE(WS-I) TO OUTPUT-LINE
+           END-IF.
+
+       REWRITE-SYMBOL-LOOP.
+           IF WS-SYM-IDX > WS-SYMBOL-COUNT
+               GO TO REWRITE-SYMBOL-LOOP-EXIT
+           END-IF
+           PERFORM REPLACE-VAR-NAME-IN-LINE
+           SET WS-SYM-IDX UP BY 1
+           GO TO REWRITE-SYMBOL-LOOP.
+       REWRITE-SYMBOL-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * REPLACE-VAR-NAME-IN-LINE.  REPLACES EVERY
+      * WHOLE-WORD OCCURRENCE OF THE CURRENT SYMBOL TABLE ENTRY'S
+      * OLD NAME IN WS-TMP WITH ITS GENERATED NAME, NOT ONLY THE
+      * OCCURRENCE ON THE DECLARATION LINE.
+      *----------------------------------------------------------
+       REPLACE-VAR-NAME-IN-LINE.
+           MOVE WS-SYM-OLD-NAME(WS-SYM-IDX) TO WS-SUB-OLD-NAME
+           MOVE WS-SYM-NEW-NAME(WS-SYM-IDX) TO WS-SUB-NEW-NAME
+           MOVE 'Y' TO WS-SUB-WORD-BOUND-SW
+           PERFORM DO-TEXT-SUBSTITUTION THRU DO-TEXT-SUBSTITUTION-EXIT.
+
+      *----------------------------------------------------------
+      * DO-TEXT-SUBSTITUTION - SHARED BY SYMBOL TABLE SUBSTITUTION
+      * AND BY COPY ... REPLACING EXPANSION.
+      * REPLACES EVERY OCCURRENCE OF WS-SUB-OLD-NAME IN WS-TMP WITH
+      * WS-SUB-NEW-NAME.  WHEN WS-SUB-WORD-BOUND-SW IS 'Y' A MATCH
+      * ONLY COUNTS IF IT IS NOT PART OF A LARGER IDENTIFIER.
+      *----------------------------------------------------------
+       DO-TEXT-SUBSTITUTION.
+           MOVE 0 TO WS-NAME-LEN
+           INSPECT WS-SUB-OLD-NAME TALLYING WS-NAME-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF WS-NAME-LEN = 0
+               GO TO DO-TEXT-SUBSTITUTION-EXIT
+           END-IF
+           MOVE 1 TO WS-SCAN-PTR
+           PERFORM FIND-AND-REPLACE-TOKEN-LOOP
+               THRU FIND-AND-REPLACE-TOKEN-LOOP-EXIT.
+       DO-TEXT-SUBSTITUTION-EXIT.
+           EXIT.
+
+       FIND-AND-REPLACE-TOKEN-LOOP.
+           COMPUTE WS-J = 81 - WS-NAME-LEN
+           IF WS-SCAN-PTR > WS-J
+               GO TO FIND-AND-REPLACE-TOKEN-LOOP-EXIT
+           END-IF
+           IF WS-TMP(WS-SCAN-PTR:WS-NAME-LEN)
+                   = WS-SUB-OLD-NAME(1:WS-NAME-LEN)
+               MOVE 'Y' TO WS-FOUND-SW
+               PERFORM CHECK-IN-LITERAL-AT-PTR
+                   THRU CHECK-IN-LITERAL-AT-PTR-EXIT
+               IF WS-IN-LITERAL
+                   MOVE 'N' TO WS-FOUND-SW
+               END-IF
+               IF WS-FOUND AND WS-SUB-ENFORCE-BOUNDARY
+                   PERFORM CHECK-WORD-BOUNDARY
+               END-IF
+               IF WS-FOUND
+                   PERFORM SUBSTITUTE-TOKEN-AT-PTR
+                       THRU SUBSTITUTE-TOKEN-AT-PTR-EXIT
+                   IF WS-FOUND
+                       MOVE 'Y' TO WS-LINE-CHANGED-SW
+                   END-IF
+               END-IF
+           END-IF
+           ADD 1 TO WS-SCAN-PTR
+           GO TO FIND-AND-REPLACE-TOKEN-LOOP.
+       FIND-AND-REPLACE-TOKEN-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CHECK-IN-LITERAL-AT-PTR - TRUE (WS-IN-LITERAL) WHEN
+      * WS-SCAN-PTR FALLS INSIDE A QUOTED STRING LITERAL ON THE
+      * CURRENT LINE, SO A BUSINESS NAME THAT HAPPENS TO APPEAR
+      * INSIDE A LITERAL'S CHARACTER DATA IS LEFT ALONE RATHER
+      * THAN REWRITTEN.  WORKS BY COUNTING QUOTE DELIMITERS FROM
+      * THE START OF THE LINE UP TO THE CANDIDATE MATCH AND
+      * TRACKING WHICH QUOTE CHARACTER, IF ANY, IS CURRENTLY OPEN -
+      * A DOUBLED QUOTE USED TO EMBED A QUOTE INSIDE A LITERAL
+      * CLOSES AND REOPENS THE SAME LITERAL, WHICH IS HARMLESS HERE
+      * SINCE NO IDENTIFIER CAN FIT IN THE GAP BETWEEN THE PAIR.
+      *----------------------------------------------------------
+       CHECK-IN-LITERAL-AT-PTR.
+           MOVE 'N' TO WS-IN-LITERAL-SW
+           MOVE SPACE TO WS-QUOTE-OPEN-CH
+           MOVE 1 TO WS-QUOTE-SCAN-PTR
+           PERFORM CHECK-IN-LITERAL-LOOP
+               THRU CHECK-IN-LITERAL-LOOP-EXIT
+           IF WS-QUOTE-OPEN-CH NOT = SPACE
+               MOVE 'Y' TO WS-IN-LITERAL-SW
+           END-IF.
+       CHECK-IN-LITERAL-AT-PTR-EXIT.
+           EXIT.
+
+       CHECK-IN-LITERAL-LOOP.
+           IF WS-QUOTE-SCAN-PTR >= WS-SCAN-PTR
+               GO TO CHECK-IN-LITERAL-LOOP-EXIT
+           END-IF
+           IF WS-QUOTE-OPEN-CH = SPACE
+               IF WS-TMP(WS-QUOTE-SCAN-PTR:1) = "'"
+               OR WS-TMP(WS-QUOTE-SCAN-PTR:1) = '"'
+                   MOVE WS-TMP(WS-QUOTE-SCAN-PTR:1) TO WS-QUOTE-OPEN-CH
+               END-IF
+           ELSE
+               IF WS-TMP(WS-QUOTE-SCAN-PTR:1) = WS-QUOTE-OPEN-CH
+                   MOVE SPACE TO WS-QUOTE-OPEN-CH
+               END-IF
+           END-IF
+           ADD 1 TO WS-QUOTE-SCAN-PTR
+           GO TO CHECK-IN-LITERAL-LOOP.
+       CHECK-IN-LITERAL-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * CHECK-WORD-BOUNDARY - TRUE WHEN THE CHARACTERS IMMEDIATELY
+      * BEFORE AND AFTER THE CANDIDATE MATCH ARE NOT THEMSELVES
+      * PART OF AN IDENTIFIER, SO "WS-EOF-TOTAL" IS NOT MISTAKEN
+      * FOR AN OCCURRENCE OF "WS-EOF".
+      *----------------------------------------------------------
+       CHECK-WORD-BOUNDARY.
+           MOVE 'Y' TO WS-FOUND-SW
+           MOVE SPACE TO WS-PREV-CH WS-NEXT-CH
+           IF WS-SCAN-PTR > 1
+               MOVE WS-TMP(WS-SCAN-PTR - 1:1) TO WS-PREV-CH
+           END-IF
+           COMPUTE WS-K = WS-SCAN-PTR + WS-NAME-LEN
+           IF WS-K < 81
+               MOVE WS-TMP(WS-K:1) TO WS-NEXT-CH
+           END-IF
+           IF WS-PREV-CH NOT = SPACE
+               IF WS-PREV-CH IS ALPHABETIC OR WS-PREV-CH IS NUMERIC
+                   MOVE 'N' TO WS-FOUND-SW
+               END-IF
+               IF WS-PREV-CH = '-'
+                   MOVE 'N' TO WS-FOUND-SW
+               END-IF
+           END-IF
+           IF WS-NEXT-CH NOT = SPACE
+               IF WS-NEXT-CH IS ALPHABETIC OR WS-NEXT-CH IS NUMERIC
+                   MOVE 'N' TO WS-FOUND-SW
+               END-IF
+               IF WS-NEXT-CH = '-'
+                   MOVE 'N' TO WS-FOUND-SW
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------
+      * CHECK-LINE-FOR-KEYWORD - TRUE (WS-KEYWORD-FOUND) WHEN
+      * WS-SUB-OLD-NAME APPEARS SOMEWHERE IN WS-TRIM-LINE AS A
+      * WHOLE WORD, NOT MERELY AS A SUBSTRING OF A LONGER NAME -
+      * SO "PIC" DOES NOT MATCH INSIDE "PICKUP-RECORD" AND
+      * "SECTION" DOES NOT MATCH INSIDE "SECTIONAL-TOTALS-RTN".
+      *----------------------------------------------------------
+       CHECK-LINE-FOR-KEYWORD.
+           MOVE WS-TRIM-LINE TO WS-TMP
+           MOVE 0 TO WS-NAME-LEN
+           INSPECT WS-SUB-OLD-NAME TALLYING WS-NAME-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           MOVE 'N' TO WS-KEYWORD-FOUND-SW
+           IF WS-NAME-LEN = 0
+               GO TO CHECK-LINE-FOR-KEYWORD-EXIT
+           END-IF
+           MOVE 1 TO WS-SCAN-PTR
+           PERFORM CHECK-LINE-FOR-KEYWORD-LOOP
+               THRU CHECK-LINE-FOR-KEYWORD-LOOP-EXIT.
+       CHECK-LINE-FOR-KEYWORD-EXIT.
+           EXIT.
+
+       CHECK-LINE-FOR-KEYWORD-LOOP.
+           COMPUTE WS-J = 81 - WS-NAME-LEN
+           IF WS-SCAN-PTR > WS-J
+               GO TO CHECK-LINE-FOR-KEYWORD-LOOP-EXIT
+           END-IF
+           IF WS-TMP(WS-SCAN-PTR:WS-NAME-LEN)
+                   = WS-SUB-OLD-NAME(1:WS-NAME-LEN)
+               PERFORM CHECK-WORD-BOUNDARY
+               IF WS-FOUND
+                   MOVE 'Y' TO WS-KEYWORD-FOUND-SW
+                   GO TO CHECK-LINE-FOR-KEYWORD-LOOP-EXIT
+               END-IF
+           END-IF
+           ADD 1 TO WS-SCAN-PTR
+           GO TO CHECK-LINE-FOR-KEYWORD-LOOP.
+       CHECK-LINE-FOR-KEYWORD-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * SUBSTITUTE-TOKEN-AT-PTR - OVERLAYS THE GENERATED NAME IN
+      * PLACE OF THE MATCHED OLD NAME, GROWING OR SHRINKING THE
+      * REST OF THE LINE AS THE TWO NAMES DIFFER IN LENGTH.  IF THE
+      * RESULT WOULD RUN PAST COLUMN 80 THE LINE IS LEFT UNCHANGED
+      * AND REPORTED RATHER THAN LETTING STRING SILENTLY DROP
+      * WHATEVER DID NOT FIT.
+      *----------------------------------------------------------
+       SUBSTITUTE-TOKEN-AT-PTR.
+           COMPUTE WS-K = WS-SCAN-PTR + WS-NAME-LEN
+           MOVE 80 TO WS-J
+           PERFORM FIND-LAST-NONBLANK-IN-TMP-LOOP
+               THRU FIND-LAST-NONBLANK-IN-TMP-LOOP-EXIT
+           MOVE 0 TO WS-WORD-START
+           INSPECT WS-SUB-NEW-NAME TALLYING WS-WORD-START
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           COMPUTE WS-WORD-END = WS-J + WS-WORD-START - WS-NAME-LEN
+           IF WS-WORD-END > 80
+               DISPLAY 'COBOLCMP: ' WS-SUB-NEW-NAME
+                   ' WOULD OVERFLOW COLUMN 80 ON THIS LINE - '
+                   'LINE LEFT UNCHANGED'
+               MOVE 'N' TO WS-FOUND-SW
+               GO TO SUBSTITUTE-TOKEN-AT-PTR-EXIT
+           END-IF
+           MOVE SPACES TO WS-REPL-LINE
+           EVALUATE TRUE
+               WHEN WS-SCAN-PTR = 1 AND WS-K > 80
+                   STRING WS-SUB-NEW-NAME DELIMITED BY SPACE
+                          INTO WS-REPL-LINE
+                   END-STRING
+               WHEN WS-SCAN-PTR = 1
+                   COMPUTE WS-J = 81 - WS-K
+                   STRING WS-SUB-NEW-NAME DELIMITED BY SPACE
+                          WS-TMP(WS-K:WS-J) DELIMITED BY SIZE
+                          INTO WS-REPL-LINE
+                   END-STRING
+               WHEN WS-K > 80
+                   STRING WS-TMP(1:WS-SCAN-PTR - 1) DELIMITED BY SIZE
+                          WS-SUB-NEW-NAME DELIMITED BY SPACE
+                          INTO WS-REPL-LINE
+                   END-STRING
+               WHEN OTHER
+                   COMPUTE WS-J = 81 - WS-K
+                   STRING WS-TMP(1:WS-SCAN-PTR - 1) DELIMITED BY SIZE
+                          WS-SUB-NEW-NAME DELIMITED BY SPACE
+                          WS-TMP(WS-K:WS-J) DELIMITED BY SIZE
+                          INTO WS-REPL-LINE
+                   END-STRING
+           END-EVALUATE
+           MOVE WS-REPL-LINE TO WS-TMP.
+       SUBSTITUTE-TOKEN-AT-PTR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * FIND-LAST-NONBLANK-IN-TMP-LOOP - SETS WS-J TO THE POSITION
+      * OF THE LAST NON-BLANK CHARACTER IN WS-TMP (ZERO IF THE LINE
+      * IS ALL SPACES).  USED TO TELL HOW FAR THE REAL CONTENT OF
+      * THE LINE REACHES BEFORE THE SUBSTITUTION IS MADE, SINCE THE
+      * FIXED-WIDTH TRAILING PAD PAST THAT POINT DOES NOT COUNT
+      * AGAINST THE COLUMN 80 LIMIT.
+      *----------------------------------------------------------
+       FIND-LAST-NONBLANK-IN-TMP-LOOP.
+           IF WS-J = 0
+               GO TO FIND-LAST-NONBLANK-IN-TMP-LOOP-EXIT
+           END-IF
+           IF WS-TMP(WS-J:1) NOT = SPACE
+               GO TO FIND-LAST-NONBLANK-IN-TMP-LOOP-EXIT
+           END-IF
+           SUBTRACT 1 FROM WS-J
+           GO TO FIND-LAST-NONBLANK-IN-TMP-LOOP.
+       FIND-LAST-NONBLANK-IN-TMP-LOOP-EXIT.
+           EXIT.
+
+      *============================================================
+      * WRITE-CROSSREF-REPORT.  LISTS EVERY ENTRY IN
+      * THE SYMBOL TABLE - ORIGINAL NAME, GENERATED NAME, AND THE
+      * SOURCE LINE NUMBER WHERE IT WAS FIRST SEEN - SO THE VENDOR
+      * CONVERSATION AND THE COMPLIANCE TRAIL HAVE SOMETHING TO
+      * POINT AT BESIDES THE OBFUSCATED SOURCE ITSELF.
+      *============================================================
+       WRITE-CROSSREF-REPORT.
+           OPEN OUTPUT CROSSREF-FILE
+           IF WS-CROSSREF-STATUS NOT = '00'
+               DISPLAY 'COBOLCMP: UNABLE TO OPEN ' WS-CROSSREF-PATH
+                   ' - STATUS ' WS-CROSSREF-STATUS ' - REPORT SKIPPED'
+               GO TO WRITE-CROSSREF-REPORT-EXIT
+           END-IF
+           MOVE SPACES TO CROSSREF-LINE
+           STRING 'ORIGINAL-NAME' DELIMITED BY SIZE
+                  '                    ' DELIMITED BY SIZE
+                  'GENERATED-NAME' DELIMITED BY SIZE
+                  '      ' DELIMITED BY SIZE
+                  'LINE' DELIMITED BY SIZE
+                  INTO CROSSREF-LINE
+           END-STRING
+           WRITE CROSSREF-LINE
+           SET WS-SYM-IDX TO 1
+           PERFORM WRITE-CROSSREF-LOOP THRU WRITE-CROSSREF-LOOP-EXIT
+           CLOSE CROSSREF-FILE.
+       WRITE-CROSSREF-REPORT-EXIT.
+           EXIT.
+
+       WRITE-CROSSREF-LOOP.
+           IF WS-SYM-IDX > WS-SYMBOL-COUNT
+               GO TO WRITE-CROSSREF-LOOP-EXIT
+           END-IF
+           MOVE SPACES TO CROSSREF-LINE
+           MOVE WS-SYM-LINE-NO(WS-SYM-IDX) TO WS-DISPLAY-COUNT
+           STRING WS-SYM-OLD-NAME(WS-SYM-IDX) DELIMITED BY SPACE
+                  ' ' DELIMITED BY SIZE
+                  WS-SYM-NEW-NAME(WS-SYM-IDX) DELIMITED BY SPACE
+                  ' LINE:' DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT DELIMITED BY SIZE
+                  INTO CROSSREF-LINE
+           END-STRING
+           WRITE CROSSREF-LINE
+           SET WS-SYM-IDX UP BY 1
+           GO TO WRITE-CROSSREF-LOOP.
+       WRITE-CROSSREF-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * DISPLAY-RUN-SUMMARY.  A ONE-LINE TALLY OF
+      * LINES READ AND VARIABLES/PARAGRAPHS RENAMED FOR THIS
+      * MEMBER SO COVERAGE CAN BE SANITY-CHECKED WITHOUT DIFFING
+      * THE WHOLE OUTPUT FILE BY HAND.
+      *----------------------------------------------------------
+       DISPLAY-RUN-SUMMARY.
+           MOVE SPACES TO WS-SUMMARY-LINE
+           MOVE WS-LINES-READ-COUNT TO WS-DISPLAY-COUNT
+           MOVE WS-VARS-RENAMED-COUNT TO WS-DISPLAY-COUNT-2
+           STRING WS-INPUT-PATH DELIMITED BY SPACE
+                  ' LINES-READ=' DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT DELIMITED BY SIZE
+                  ' NAMES-RENAMED=' DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT-2 DELIMITED BY SIZE
+                  INTO WS-SUMMARY-LINE
+           END-STRING
+           DISPLAY WS-SUMMARY-LINE.
+
+       END PROGRAM COBOLCMP.
